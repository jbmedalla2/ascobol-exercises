@@ -0,0 +1,327 @@
+000010******************************************************************
+000020* PROGRAM:     STUDLOAD
+000030* AUTHOR:      D. OKAFOR
+000040* INSTALLATION: REGISTRAR DATA PROCESSING
+000050* DATE-WRITTEN: 2026-08-09
+000060* DATE-COMPILED.
+000070* PURPOSE:     Batch loads a comma-delimited file of student rows
+000080*              (STUDLOAD.DAT) onto the student master file in one
+000090*              pass, for bulk enrollment instead of one-at-a-time
+000100*              entry through SEQWRITE. Validates each row's fields
+000110*              and course codes the same way SEQWRITE does, rejects
+000120*              and logs any row that fails, and prints an end-of-
+000130*              run reconciliation of rows read against rows added
+000140*              and rejected. Each row is StudentId, Surname,
+000150*              Initials, YOBirth, MOBirth, DOBirth, Gender,
+000151*              EnrollCount, followed by one course code per
+000152*              enrolled course (EnrollCount of them) - e.g.
+000153*              1234567,SMITH,AB,1990,05,17,M,2,MA01,CS02
+000154*              Numeric fields must be entered zero-padded to their
+000155*              full width (e.g. month "05", not "5") since a
+000156*              shorter value is left-justified by the delimited
+000157*              read and will fail the numeric edit.
+000158* TECTONICS:   cobc
+000160*-----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*   DATE       INIT  DESCRIPTION
+000190*   2026-08-09  DJO  Original version.
+000195*   2026-08-09  DJO  Reworked to read genuinely comma-delimited
+000196*                    rows (UNSTRING) instead of fixed-width
+000197*                    columns; StudentDetails is now COPYed from
+000198*                    STUDDTL rather than kept inline.
+000199*   2026-08-09  DJO  3050-PARSE-LOAD now clamps the parsed
+000199*                    enrollment count to 1-6 before driving the
+000199*                    course-parse loop, so a row with a garbled
+000199*                    count byte (e.g. "7"-"9") is rejected by
+000199*                    3100-VALIDATE-LOAD instead of UNSTRINGing
+000199*                    past the end of WS-RAW-CourseTable.
+000200******************************************************************
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID. STUDLOAD.
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT LoadFile ASSIGN TO "STUDLOAD.DAT"
+000270            ORGANIZATION IS LINE SEQUENTIAL.
+000280     SELECT StudentFile ASSIGN TO "STUDMAST.DAT"
+000290            ORGANIZATION IS INDEXED
+000300            ACCESS MODE IS DYNAMIC
+000310            RECORD KEY IS StudentId
+000320            FILE STATUS IS WS-FILE-STATUS.
+000330     SELECT AuditFile ASSIGN TO "STUDENTS.LOG"
+000340            ORGANIZATION IS LINE SEQUENTIAL
+000350            FILE STATUS IS WS-AUDIT-STATUS.
+000360     SELECT CourseFile ASSIGN TO "COURSES.DAT"
+000370            ORGANIZATION IS INDEXED
+000380            ACCESS MODE IS DYNAMIC
+000390            RECORD KEY IS CC-CourseCode
+000400            FILE STATUS IS WS-COURSE-STATUS.
+000410     SELECT ExceptionFile ASSIGN TO "STUDLOAD.LST"
+000420            ORGANIZATION IS LINE SEQUENTIAL.
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  LoadFile.
+000460 01  LoadLine                PIC X(200).
+000570 FD  StudentFile
+000580         RECORD IS VARYING IN SIZE FROM 31 TO 51 CHARACTERS
+000590         DEPENDING ON EnrollCount.
+000600     COPY STUDDTL.
+000750 FD  AuditFile.
+000760 01  AuditRecord.
+000770     02  AuditDate       PIC 9(8).
+000780     02  FILLER          PIC X(1).
+000790     02  AuditTime       PIC 9(8).
+000800     02  FILLER          PIC X(1).
+000810     02  AuditOperator   PIC X(8).
+000820     02  FILLER          PIC X(1).
+000830     02  AuditStudentId  PIC 9(7).
+000840 FD  CourseFile.
+000850     COPY COURSECD.
+000860 FD  ExceptionFile.
+000870 01  ExceptionLine       PIC X(80).
+000880 WORKING-STORAGE SECTION.
+000890 01  WS-FILE-STATUS           PIC XX      VALUE SPACES.
+000900 01  WS-AUDIT-STATUS          PIC XX      VALUE SPACES.
+000910 01  WS-COURSE-STATUS         PIC XX      VALUE SPACES.
+000920 01  WS-OPERATOR-ID           PIC X(8)    VALUE SPACES.
+000930 01  WS-LOAD-EOF-SW           PIC X       VALUE "N".
+000940     88  WS-END-OF-LOAD                   VALUE "Y".
+000950 01  WS-ENTRY-SW              PIC X       VALUE "N".
+000960     88  WS-ENTRY-VALID                   VALUE "Y".
+000970     88  WS-ENTRY-INVALID                 VALUE "N".
+000980 01  WS-ERROR-MSG             PIC X(40)   VALUE SPACES.
+000990 01  WS-READ-COUNT            PIC 9(5) COMP VALUE 0.
+001000 01  WS-ADDED-COUNT           PIC 9(5) COMP VALUE 0.
+001010 01  WS-REJECTED-COUNT        PIC 9(5) COMP VALUE 0.
+001020 01  WS-EXCEPTION-COUNT       PIC 9(5) COMP VALUE 0.
+001021 01  WS-UNSTRING-PTR          PIC 9(4) COMP VALUE 1.
+001022 01  WS-PARSE-COUNT           PIC 9       VALUE 0.
+001023 01  WS-COURSE-IDX            PIC 9       VALUE 0.
+001024 01  WS-RAW-FIELDS.
+001025     02  WS-RAW-StudentId        PIC X(7).
+001026     02  WS-RAW-Surname          PIC X(8).
+001027     02  WS-RAW-Initials         PIC X(2).
+001028     02  WS-RAW-YOBirth          PIC X(4).
+001029     02  WS-RAW-MOBirth          PIC X(2).
+001030     02  WS-RAW-DOBirth          PIC X(2).
+001031     02  WS-RAW-Gender           PIC X(1).
+001032     02  WS-RAW-EnrollCount      PIC X(1).
+001033     02  WS-RAW-CourseTable OCCURS 6 TIMES.
+001034         03  WS-RAW-CourseCode  PIC X(4).
+001035 01  WS-NUM-YOBirth           PIC 9(4).
+001036 01  WS-NUM-MOBirth           PIC 9(2).
+001037 01  WS-NUM-DOBirth           PIC 9(2).
+001038 01  WS-NUM-EnrollCount       PIC 9(1).
+001039 PROCEDURE DIVISION.
+001040 0000-MAINLINE.
+001050     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001060     PERFORM 2000-READ-LOAD THRU 2000-EXIT
+001070     PERFORM 3000-PROCESS-LOAD THRU 3000-EXIT
+001080         UNTIL WS-END-OF-LOAD
+001090     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001100     STOP RUN.
+001110*-----------------------------------------------------------------
+001120 1000-INITIALIZE.
+001130     OPEN INPUT LoadFile
+001140     OPEN I-O StudentFile
+001150     IF WS-FILE-STATUS = "35"
+001160         OPEN OUTPUT StudentFile
+001170         CLOSE StudentFile
+001180         OPEN I-O StudentFile
+001190     END-IF
+001200     DISPLAY "Enter your operator Id: " WITH NO ADVANCING
+001210     ACCEPT WS-OPERATOR-ID
+001220     OPEN EXTEND AuditFile
+001230     IF WS-AUDIT-STATUS = "35"
+001240         OPEN OUTPUT AuditFile
+001250     END-IF
+001260     OPEN INPUT CourseFile
+001270     IF WS-COURSE-STATUS = "35"
+001280         DISPLAY "*** COURSES.DAT not found - "
+001290             "all course codes will be rejected."
+001300         OPEN OUTPUT CourseFile
+001310         CLOSE CourseFile
+001320         OPEN INPUT CourseFile
+001330     END-IF
+001340     OPEN OUTPUT ExceptionFile
+001350     MOVE "BATCH LOAD EXCEPTIONS" TO ExceptionLine
+001360     WRITE ExceptionLine
+001370     DISPLAY "Batch student load - STUDLOAD.DAT".
+001380 1000-EXIT.
+001390     EXIT.
+001400*-----------------------------------------------------------------
+001410 2000-READ-LOAD.
+001420     READ LoadFile
+001430         AT END
+001440             SET WS-END-OF-LOAD TO TRUE
+001450     END-READ
+001460     IF NOT WS-END-OF-LOAD
+001470         ADD 1 TO WS-READ-COUNT
+001480     END-IF.
+001490 2000-EXIT.
+001500     EXIT.
+001510*-----------------------------------------------------------------
+001520 3000-PROCESS-LOAD.
+001525     PERFORM 3050-PARSE-LOAD THRU 3050-EXIT
+001530     SET WS-ENTRY-VALID TO TRUE
+001540     PERFORM 3100-VALIDATE-LOAD THRU 3100-EXIT
+001550     IF WS-ENTRY-VALID
+001560         PERFORM 3200-BUILD-STUDENT THRU 3200-EXIT
+001570         PERFORM 3300-VALIDATE-COURSES THRU 3300-EXIT
+001580     END-IF
+001590     IF WS-ENTRY-INVALID
+001600         PERFORM 3190-LOG-EXCEPTION THRU 3190-EXIT
+001610         ADD 1 TO WS-REJECTED-COUNT
+001620     ELSE
+001630         WRITE StudentDetails
+001640             INVALID KEY
+001650                 MOVE "Duplicate Student Id - already on file."
+001660                     TO WS-ERROR-MSG
+001670                 PERFORM 3190-LOG-EXCEPTION THRU 3190-EXIT
+001680                 ADD 1 TO WS-REJECTED-COUNT
+001690             NOT INVALID KEY
+001700                 PERFORM 3400-WRITE-AUDIT THRU 3400-EXIT
+001710                 ADD 1 TO WS-ADDED-COUNT
+001720         END-WRITE
+001730     END-IF
+001740     PERFORM 2000-READ-LOAD THRU 2000-EXIT.
+001750 3000-EXIT.
+001760     EXIT.
+001770*-----------------------------------------------------------------
+001775 3050-PARSE-LOAD.
+001776     MOVE 1 TO WS-UNSTRING-PTR
+001777     MOVE SPACES TO WS-RAW-FIELDS
+001778     UNSTRING LoadLine DELIMITED BY ","
+001779         INTO WS-RAW-StudentId WS-RAW-Surname WS-RAW-Initials
+001780              WS-RAW-YOBirth WS-RAW-MOBirth WS-RAW-DOBirth
+001781              WS-RAW-Gender WS-RAW-EnrollCount
+001782         WITH POINTER WS-UNSTRING-PTR
+001783     END-UNSTRING
+001784     IF WS-RAW-EnrollCount IS NUMERIC
+001785         AND WS-RAW-EnrollCount >= 1 AND WS-RAW-EnrollCount <= 6
+001786         MOVE WS-RAW-EnrollCount TO WS-PARSE-COUNT
+001787     ELSE
+001788         MOVE 0 TO WS-PARSE-COUNT
+001789     END-IF
+001789     PERFORM 3060-PARSE-COURSE THRU 3060-EXIT
+001790         VARYING WS-COURSE-IDX FROM 1 BY 1
+001791         UNTIL WS-COURSE-IDX > WS-PARSE-COUNT.
+001792 3050-EXIT.
+001793     EXIT.
+001794*-----------------------------------------------------------------
+001795 3060-PARSE-COURSE.
+001796     UNSTRING LoadLine DELIMITED BY ","
+001797         INTO WS-RAW-CourseCode(WS-COURSE-IDX)
+001798         WITH POINTER WS-UNSTRING-PTR
+001799     END-UNSTRING.
+001800 3060-EXIT.
+001801     EXIT.
+001802*-----------------------------------------------------------------
+001803 3100-VALIDATE-LOAD.
+001804     SET WS-ENTRY-VALID TO TRUE
+001805     MOVE WS-RAW-YOBirth      TO WS-NUM-YOBirth
+001806     MOVE WS-RAW-MOBirth      TO WS-NUM-MOBirth
+001807     MOVE WS-RAW-DOBirth      TO WS-NUM-DOBirth
+001808     MOVE WS-RAW-EnrollCount  TO WS-NUM-EnrollCount
+001809     EVALUATE TRUE
+001810       WHEN WS-RAW-StudentId NOT NUMERIC
+001820         SET WS-ENTRY-INVALID TO TRUE
+001830         MOVE "Student Id must be numeric." TO WS-ERROR-MSG
+001840       WHEN WS-RAW-YOBirth NOT NUMERIC
+001850            OR WS-NUM-YOBirth < 1900 OR WS-NUM-YOBirth > 2099
+001860         SET WS-ENTRY-INVALID TO TRUE
+001870         MOVE "Year of birth must be 1900-2099." TO WS-ERROR-MSG
+001880       WHEN WS-RAW-MOBirth NOT NUMERIC
+001890            OR WS-NUM-MOBirth < 1 OR WS-NUM-MOBirth > 12
+001900         SET WS-ENTRY-INVALID TO TRUE
+001910         MOVE "Month of birth must be 01-12." TO WS-ERROR-MSG
+001920       WHEN WS-RAW-DOBirth NOT NUMERIC
+001930            OR WS-NUM-DOBirth < 1 OR WS-NUM-DOBirth > 31
+001940         SET WS-ENTRY-INVALID TO TRUE
+001950         MOVE "Day of birth must be 01-31." TO WS-ERROR-MSG
+001960       WHEN WS-RAW-Gender NOT = "M" AND WS-RAW-Gender NOT = "F"
+001970         SET WS-ENTRY-INVALID TO TRUE
+001980         MOVE "Gender must be M or F." TO WS-ERROR-MSG
+001990       WHEN WS-RAW-EnrollCount NOT NUMERIC
+002000            OR WS-NUM-EnrollCount < 1 OR WS-NUM-EnrollCount > 6
+002010         SET WS-ENTRY-INVALID TO TRUE
+002020         MOVE "Number of courses must be 1-6." TO WS-ERROR-MSG
+002030     END-EVALUATE.
+002040 3100-EXIT.
+002050     EXIT.
+002060*-----------------------------------------------------------------
+002070 3190-LOG-EXCEPTION.
+002080     MOVE SPACES TO ExceptionLine
+002090     STRING "Student "        DELIMITED BY SIZE
+002100            WS-RAW-StudentId  DELIMITED BY SIZE
+002110            " rejected - "    DELIMITED BY SIZE
+002120            WS-ERROR-MSG      DELIMITED BY SIZE
+002130         INTO ExceptionLine
+002140     WRITE ExceptionLine
+002150     ADD 1 TO WS-EXCEPTION-COUNT.
+002160 3190-EXIT.
+002170     EXIT.
+002180*-----------------------------------------------------------------
+002190 3200-BUILD-STUDENT.
+002200     MOVE WS-RAW-StudentId    TO StudentId
+002210     MOVE WS-RAW-Surname      TO Surname
+002220     MOVE WS-RAW-Initials     TO Initials
+002230     MOVE WS-NUM-YOBirth      TO YOBirth
+002240     MOVE WS-NUM-MOBirth      TO MOBirth
+002250     MOVE WS-NUM-DOBirth      TO DOBirth
+002260     MOVE WS-RAW-Gender       TO Gender
+002270     MOVE WS-NUM-EnrollCount  TO EnrollCount
+002280     PERFORM 3210-COPY-COURSE THRU 3210-EXIT
+002290         VARYING EnrollIdx FROM 1 BY 1
+002300         UNTIL EnrollIdx > EnrollCount.
+002310 3200-EXIT.
+002320     EXIT.
+002330*-----------------------------------------------------------------
+002340 3210-COPY-COURSE.
+002350     MOVE WS-RAW-CourseCode(EnrollIdx) TO CourseCode(EnrollIdx).
+002360 3210-EXIT.
+002370     EXIT.
+002380*-----------------------------------------------------------------
+002390 3300-VALIDATE-COURSES.
+002400     PERFORM 3310-CHECK-COURSE THRU 3310-EXIT
+002410         VARYING EnrollIdx FROM 1 BY 1
+002420         UNTIL EnrollIdx > EnrollCount.
+002430 3300-EXIT.
+002440     EXIT.
+002450*-----------------------------------------------------------------
+002460 3310-CHECK-COURSE.
+002470     MOVE CourseCode(EnrollIdx) TO CC-CourseCode
+002480     READ CourseFile
+002490         INVALID KEY
+002500             SET WS-ENTRY-INVALID TO TRUE
+002510             MOVE SPACES TO WS-ERROR-MSG
+002520             STRING "Unknown course code " DELIMITED BY SIZE
+002530                    CourseCode(EnrollIdx)   DELIMITED BY SIZE
+002540                 INTO WS-ERROR-MSG
+002550     END-READ.
+002560 3310-EXIT.
+002570     EXIT.
+002580*-----------------------------------------------------------------
+002590 3400-WRITE-AUDIT.
+002600     MOVE SPACES TO AuditRecord
+002610     ACCEPT AuditDate FROM DATE YYYYMMDD
+002620     ACCEPT AuditTime FROM TIME
+002630     MOVE WS-OPERATOR-ID TO AuditOperator
+002640     MOVE StudentId TO AuditStudentId
+002650     WRITE AuditRecord.
+002660 3400-EXIT.
+002670     EXIT.
+002680*-----------------------------------------------------------------
+002690 8000-TERMINATE.
+002700     CLOSE LoadFile
+002710     CLOSE StudentFile
+002720     CLOSE AuditFile
+002730     CLOSE CourseFile
+002740     CLOSE ExceptionFile
+002750     DISPLAY "Records read:     " WS-READ-COUNT
+002760     DISPLAY "Records added:    " WS-ADDED-COUNT
+002770     DISPLAY "Records rejected: " WS-REJECTED-COUNT.
+002780 8000-EXIT.
+002790     EXIT.
+002800*-----------------------------------------------------------------
+002810 END PROGRAM STUDLOAD.

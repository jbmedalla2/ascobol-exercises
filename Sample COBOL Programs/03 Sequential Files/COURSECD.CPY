@@ -0,0 +1,16 @@
+000010******************************************************************
+000020* COPYBOOK:    COURSECD
+000030* AUTHOR:      D. OKAFOR
+000040* INSTALLATION: REGISTRAR DATA PROCESSING
+000050* DATE-WRITTEN: 2026-08-09
+000060* PURPOSE:     Record layout for the course code reference file
+000070*              (COURSES.DAT), used to validate a CourseCode entered
+000080*              against the student master at entry time.
+000090*-----------------------------------------------------------------
+000100* MODIFICATION HISTORY
+000110*   DATE       INIT  DESCRIPTION
+000120*   2026-08-09  DJO  Original version.
+000130******************************************************************
+000140 01  CourseCodeRecord.
+000150     02  CC-CourseCode       PIC X(4).
+000160     02  CC-CourseDesc       PIC X(20).

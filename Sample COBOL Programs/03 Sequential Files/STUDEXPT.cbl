@@ -0,0 +1,182 @@
+000010******************************************************************
+000020* PROGRAM:     STUDEXPT
+000030* AUTHOR:      D. OKAFOR
+000040* INSTALLATION: REGISTRAR DATA PROCESSING
+000050* DATE-WRITTEN: 2026-08-09
+000060* DATE-COMPILED.
+000070* PURPOSE:     Extracts the student master file to a comma
+000080*              delimited, fixed-length-record file (STUDEXPT.CSV)
+000090*              for loading into the registrar's import job. One
+000100*              output line is written per course enrollment, so
+000110*              a student taking more than one course produces one
+000120*              line per course.
+000130* TECTONICS:   cobc
+000140*-----------------------------------------------------------------
+000150* MODIFICATION HISTORY
+000160*   DATE       INIT  DESCRIPTION
+000170*   2026-08-09  DJO  Original version.
+000172*   2026-08-09  DJO  StudentFile now creates an empty STUDMAST.DAT
+000173*                    on a status-35 open (same pattern as SEQWRITE)
+000174*                    instead of abending when run before any
+000175*                    student has been added; StudentDetails is now
+000176*                    COPYed from STUDDTL rather than kept inline.
+000177*                    Surname, Initials and CourseCode are now
+000178*                    STRINGed DELIMITED BY SPACE so their trailing
+000179*                    blanks no longer land inside the CSV row.
+000179*   2026-08-09  DJO  DELIMITED BY SPACE truncated a name at an
+000179*                    embedded space (e.g. "DE SOUZA"); Surname,
+000179*                    Initials and CourseCode are now trimmed of
+000179*                    trailing padding only, by reference
+000179*                    modification against a scanned length, and
+000179*                    STRINGed DELIMITED BY SIZE.
+000180******************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STUDEXPT.
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT StudentFile ASSIGN TO "STUDMAST.DAT"
+000250            ORGANIZATION IS INDEXED
+000260            ACCESS MODE IS SEQUENTIAL
+000265            RECORD KEY IS StudentId
+000270            FILE STATUS IS WS-FILE-STATUS.
+000280     SELECT ExtractFile ASSIGN TO "STUDEXPT.CSV"
+000290            ORGANIZATION IS LINE SEQUENTIAL.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  StudentFile
+000330         RECORD IS VARYING IN SIZE FROM 31 TO 51 CHARACTERS
+000340         DEPENDING ON EnrollCount.
+000345     COPY STUDDTL.
+000500 FD  ExtractFile.
+000510 01  ExtractLine         PIC X(80).
+000520 WORKING-STORAGE SECTION.
+000525 01  WS-FILE-STATUS          PIC XX    VALUE SPACES.
+000530 01  WS-STUDENT-EOF-SW       PIC X     VALUE "N".
+000540     88  WS-END-OF-STUDENT             VALUE "Y".
+000550 01  WS-EDIT-DOB             PIC X(10) VALUE SPACES.
+000560 01  WS-CSV-LINE             PIC X(80) VALUE SPACES.
+000570 01  WS-REC-COUNT            PIC 9(5) COMP VALUE 0.
+000572 01  WS-TRIM-FIELD           PIC X(8)  VALUE SPACES.
+000574 01  WS-TRIM-WIDTH           PIC 9(2)  VALUE 0.
+000576 01  WS-TRIM-LEN             PIC 9(2)  VALUE 0.
+000578 01  WS-TRIM-STOP-SW         PIC X     VALUE "N".
+000579     88  WS-TRIM-STOP                  VALUE "Y".
+000580 01  WS-SURNAME-LEN          PIC 9(2)  VALUE 0.
+000582 01  WS-INITIALS-LEN         PIC 9(2)  VALUE 0.
+000584 01  WS-COURSE-LEN           PIC 9(2)  VALUE 0.
+000586 01  WS-COURSE-HOLD          PIC X(4)  VALUE SPACES.
+000580 PROCEDURE DIVISION.
+000590 0000-MAINLINE.
+000600     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000610     PERFORM 2000-READ-STUDENT THRU 2000-EXIT
+000620     PERFORM 3000-PROCESS-STUDENT THRU 3000-EXIT
+000630         UNTIL WS-END-OF-STUDENT
+000640     PERFORM 8000-TERMINATE THRU 8000-EXIT
+000650     STOP RUN.
+000660*-----------------------------------------------------------------
+000670 1000-INITIALIZE.
+000680     OPEN INPUT StudentFile
+000682     IF WS-FILE-STATUS = "35"
+000684         OPEN OUTPUT StudentFile
+000686         CLOSE StudentFile
+000688         OPEN INPUT StudentFile
+000689     END-IF
+000690     OPEN OUTPUT ExtractFile
+000700     MOVE "STUDENTID,SURNAME,INITIALS,DOB,COURSE,GENDER"
+000710         TO ExtractLine
+000720     WRITE ExtractLine.
+000730 1000-EXIT.
+000740     EXIT.
+000750*-----------------------------------------------------------------
+000760 2000-READ-STUDENT.
+000770     READ StudentFile
+000780         AT END
+000790             SET WS-END-OF-STUDENT TO TRUE
+000800     END-READ.
+000810 2000-EXIT.
+000820     EXIT.
+000830*-----------------------------------------------------------------
+000840 3000-PROCESS-STUDENT.
+000850     PERFORM 3100-WRITE-ENROLLMENT THRU 3100-EXIT
+000860         VARYING EnrollIdx FROM 1 BY 1
+000870         UNTIL EnrollIdx > EnrollCount
+000880     PERFORM 2000-READ-STUDENT THRU 2000-EXIT.
+000890 3000-EXIT.
+000900     EXIT.
+000910*-----------------------------------------------------------------
+000920 3100-WRITE-ENROLLMENT.
+000930     PERFORM 3110-EDIT-DOB THRU 3110-EXIT
+000932     MOVE SPACES TO WS-TRIM-FIELD
+000933     MOVE Surname TO WS-TRIM-FIELD
+000934     MOVE 8 TO WS-TRIM-WIDTH
+000935     PERFORM 3120-TRIM-FIELD THRU 3120-EXIT
+000936     MOVE WS-TRIM-LEN TO WS-SURNAME-LEN
+000937     MOVE SPACES TO WS-TRIM-FIELD
+000938     MOVE Initials TO WS-TRIM-FIELD(1:2)
+000939     MOVE 2 TO WS-TRIM-WIDTH
+000940     PERFORM 3120-TRIM-FIELD THRU 3120-EXIT
+000941     MOVE WS-TRIM-LEN TO WS-INITIALS-LEN
+000942     MOVE SPACES TO WS-TRIM-FIELD
+000943     MOVE CourseCode(EnrollIdx) TO WS-COURSE-HOLD
+000944     MOVE WS-COURSE-HOLD TO WS-TRIM-FIELD(1:4)
+000945     MOVE 4 TO WS-TRIM-WIDTH
+000946     PERFORM 3120-TRIM-FIELD THRU 3120-EXIT
+000947     MOVE WS-TRIM-LEN TO WS-COURSE-LEN
+000947     MOVE SPACES TO WS-CSV-LINE
+000950     STRING StudentId                         DELIMITED BY SIZE
+000960            ","                                DELIMITED BY SIZE
+000970            Surname(1:WS-SURNAME-LEN)          DELIMITED BY SIZE
+000980            ","                                DELIMITED BY SIZE
+000990            Initials(1:WS-INITIALS-LEN)        DELIMITED BY SIZE
+001000            ","                                DELIMITED BY SIZE
+001010            WS-EDIT-DOB                        DELIMITED BY SIZE
+001020            ","                                DELIMITED BY SIZE
+001030            WS-COURSE-HOLD(1:WS-COURSE-LEN)    DELIMITED BY SIZE
+001040            ","                                DELIMITED BY SIZE
+001050            Gender                             DELIMITED BY SIZE
+001060         INTO WS-CSV-LINE
+001070     MOVE WS-CSV-LINE TO ExtractLine
+001080     WRITE ExtractLine
+001090     ADD 1 TO WS-REC-COUNT.
+001100 3100-EXIT.
+001110     EXIT.
+001120*-----------------------------------------------------------------
+001130 3110-EDIT-DOB.
+001140     MOVE SPACES TO WS-EDIT-DOB
+001150     MOVE YOBirth TO WS-EDIT-DOB(1:4)
+001160     MOVE "-" TO WS-EDIT-DOB(5:1)
+001170     MOVE MOBirth TO WS-EDIT-DOB(6:2)
+001180     MOVE "-" TO WS-EDIT-DOB(8:1)
+001190     MOVE DOBirth TO WS-EDIT-DOB(9:2).
+001200 3110-EXIT.
+001210     EXIT.
+001212*-----------------------------------------------------------------
+001214 3120-TRIM-FIELD.
+001216     MOVE WS-TRIM-WIDTH TO WS-TRIM-LEN
+001218     MOVE "N" TO WS-TRIM-STOP-SW
+001220     PERFORM 3121-SHRINK-TRIM THRU 3121-EXIT
+001222         UNTIL WS-TRIM-STOP OR WS-TRIM-LEN = 0
+001224     IF WS-TRIM-LEN = 0
+001226         MOVE 1 TO WS-TRIM-LEN
+001228     END-IF.
+001230 3120-EXIT.
+001232     EXIT.
+001234*-----------------------------------------------------------------
+001236 3121-SHRINK-TRIM.
+001238     IF WS-TRIM-FIELD(WS-TRIM-LEN:1) = SPACE
+001240         SUBTRACT 1 FROM WS-TRIM-LEN
+001242     ELSE
+001244         SET WS-TRIM-STOP TO TRUE
+001246     END-IF.
+001248 3121-EXIT.
+001250     EXIT.
+001252*-----------------------------------------------------------------
+001230 8000-TERMINATE.
+001240     CLOSE StudentFile
+001250     CLOSE ExtractFile
+001260     DISPLAY "Records exported: " WS-REC-COUNT.
+001270 8000-EXIT.
+001280     EXIT.
+001290*-----------------------------------------------------------------
+001300 END PROGRAM STUDEXPT.

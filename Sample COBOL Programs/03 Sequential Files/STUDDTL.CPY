@@ -0,0 +1,35 @@
+000010******************************************************************
+000020* COPYBOOK:    STUDDTL
+000030* AUTHOR:      D. OKAFOR
+000040* INSTALLATION: REGISTRAR DATA PROCESSING
+000050* DATE-WRITTEN: 2026-08-09
+000060* PURPOSE:     Record layout for the student master file
+000070*              (STUDMAST.DAT), shared by every program that opens
+000080*              it so the layout cannot drift between them. The
+000090*              owning FD must still carry its own
+000100*              RECORD IS VARYING IN SIZE FROM 31 TO 51 CHARACTERS
+000110*              DEPENDING ON EnrollCount clause, since that clause
+000120*              belongs on the FD, not in the copied record.
+000130*-----------------------------------------------------------------
+000140* MODIFICATION HISTORY
+000150*   DATE       INIT  DESCRIPTION
+000160*   2026-08-09  DJO  Factored out of SEQWRITE/STUDRPT/STUDEXPT/
+000170*                    STUDLOAD, which had each carried their own
+000180*                    copy of this record since the enrollment
+000190*                    table was added.
+000200******************************************************************
+000210 01  StudentDetails.
+000220     02  StudentId       PIC 9(7).
+000230     02  StudentName.
+000240         03  Surname     PIC X(8).
+000250         03  Initials    PIC XX.
+000260     02  DateOfBirth.
+000270         03  YOBirth     PIC 9(4).
+000280         03  MOBirth     PIC 9(2).
+000290         03  DOBirth     PIC 9(2).
+000300     02  Gender          PIC X.
+000310     02  EnrollCount     PIC 9(1).
+000320     02  EnrollTable OCCURS 1 TO 6 TIMES
+000330             DEPENDING ON EnrollCount
+000340             INDEXED BY EnrollIdx.
+000350         03  CourseCode  PIC X(4).

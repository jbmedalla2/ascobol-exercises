@@ -0,0 +1,273 @@
+000010******************************************************************
+000020* PROGRAM:     STUDRPT
+000030* AUTHOR:      D. OKAFOR
+000040* INSTALLATION: REGISTRAR DATA PROCESSING
+000050* DATE-WRITTEN: 2026-08-09
+000060* DATE-COMPILED.
+000070* PURPOSE:     Prints the student roster from STUDMAST.DAT grouped
+000080*              by CourseCode, with a page break at the start of
+000090*              each course and course/overall headcount totals.
+000095*              A student enrolled in more than one course appears
+000096*              once under each course they are enrolled in.
+000100* TECTONICS:   cobc
+000110*-----------------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130*   DATE       INIT  DESCRIPTION
+000140*   2026-08-09  DJO  Original version.
+000145*   2026-08-09  DJO  Re-pointed at the indexed STUDMAST.DAT master
+000146*                    file; read sequentially by Student Id, same
+000147*                    as the old STUDENTS.DAT read.
+000148*   2026-08-09  DJO  StudentFile now carries a table of course
+000149*                    enrollments instead of one CourseCode. The
+000150*                    sort is fed by an input procedure that
+000151*                    releases one sort record per enrollment so
+000152*                    the headcount and grouping logic is unchanged.
+000153*   2026-08-09  DJO  StudentFile now creates an empty STUDMAST.DAT
+000154*                    on a status-35 open (same pattern as SEQWRITE)
+000155*                    instead of abending when run before any
+000156*                    student has been added; StudentDetails is now
+000157*                    COPYed from STUDDTL rather than kept inline.
+000158*   2026-08-09  DJO  The "Overall headcount" line was counting one
+000158*                    per released sort record, i.e. one per course
+000158*                    enrollment, so a multi-course student was
+000158*                    counted more than once. It now counts distinct
+000158*                    students read from StudentFile instead.
+000160******************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. STUDRPT.
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT StudentFile ASSIGN TO "STUDMAST.DAT"
+000222            ORGANIZATION IS INDEXED
+000224            ACCESS MODE IS SEQUENTIAL
+000225            RECORD KEY IS StudentId
+000226            FILE STATUS IS WS-FILE-STATUS.
+000230     SELECT SortWorkFile ASSIGN TO "STUDSORT.TMP".
+000240     SELECT ReportFile ASSIGN TO "STUDRPT.LST"
+000250            ORGANIZATION IS LINE SEQUENTIAL.
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  StudentFile
+000282         RECORD IS VARYING IN SIZE FROM 31 TO 51 CHARACTERS
+000284         DEPENDING ON EnrollCount.
+000285     COPY STUDDTL.
+000400 SD  SortWorkFile.
+000410 01  SortStudentDetails.
+000420     02  SortStudentId   PIC 9(7).
+000430     02  SortStudentName.
+000440         03  SortSurname     PIC X(8).
+000450         03  SortInitials    PIC XX.
+000460     02  SortDateOfBirth.
+000470         03  SortYOBirth     PIC 9(4).
+000480         03  SortMOBirth     PIC 9(2).
+000490         03  SortDOBirth     PIC 9(2).
+000500     02  SortCourseCode  PIC X(4).
+000510     02  SortGender      PIC X.
+000520 FD  ReportFile.
+000530 01  PrintLine           PIC X(132).
+000540 WORKING-STORAGE SECTION.
+000542 01  WS-FILE-STATUS          PIC XX    VALUE SPACES.
+000544 01  WS-STUDENT-EOF-SW       PIC X     VALUE "N".
+000546     88  WS-END-OF-STUDENT             VALUE "Y".
+000550 01  WS-SORT-EOF-SW          PIC X     VALUE "N".
+000560     88  WS-END-OF-SORT                VALUE "Y".
+000570 01  WS-PREV-COURSE          PIC X(4)  VALUE LOW-VALUES.
+000580 01  WS-PAGE-NO              PIC 9(4) COMP VALUE 0.
+000590 01  WS-LINE-COUNT           PIC 9(3) COMP VALUE 99.
+000600 01  WS-LINES-PER-PAGE       PIC 9(3)  VALUE 50.
+000610 01  WS-COURSE-COUNT         PIC 9(5) COMP VALUE 0.
+000620 01  WS-STUDENT-COUNT        PIC 9(5) COMP VALUE 0.
+000630 01  WS-EDIT-DATE            PIC X(10) VALUE SPACES.
+000640 01  WS-HEADING-1.
+000650     02  FILLER              PIC X(25) VALUE SPACES.
+000660     02  FILLER              PIC X(22)
+000670                             VALUE "STUDENT ROSTER REPORT".
+000680     02  FILLER              PIC X(10) VALUE SPACES.
+000690     02  FILLER              PIC X(5)  VALUE "PAGE ".
+000700     02  WS-H1-PAGE-NO       PIC ZZZ9.
+000710 01  WS-HEADING-2.
+000720     02  FILLER              PIC X(8)  VALUE "Course: ".
+000730     02  WS-H2-COURSE        PIC X(4).
+000740 01  WS-HEADING-3.
+000750     02  FILLER              PIC X(10) VALUE "SURNAME".
+000760     02  FILLER              PIC X(10) VALUE SPACES.
+000770     02  FILLER              PIC X(8)  VALUE "INITIALS".
+000780     02  FILLER              PIC X(6)  VALUE SPACES.
+000790     02  FILLER              PIC X(13) VALUE "DATE OF BIRTH".
+000800     02  FILLER              PIC X(6)  VALUE SPACES.
+000810     02  FILLER              PIC X(6)  VALUE "GENDER".
+000820 01  WS-DETAIL-LINE.
+000830     02  WS-D-SURNAME        PIC X(8).
+000840     02  FILLER              PIC X(12) VALUE SPACES.
+000850     02  WS-D-INITIALS       PIC X(2).
+000860     02  FILLER              PIC X(12) VALUE SPACES.
+000870     02  WS-D-DOB            PIC X(10).
+000880     02  FILLER              PIC X(9)  VALUE SPACES.
+000890     02  WS-D-GENDER         PIC X(1).
+000900 01  WS-COURSE-TOTAL-LINE.
+000910     02  FILLER              PIC X(8)  VALUE "Course ".
+000920     02  WS-CT-COURSE        PIC X(4).
+000930     02  FILLER              PIC X(11) VALUE " headcount:".
+000940     02  WS-CT-COUNT         PIC ZZZZ9.
+000950 01  WS-GRAND-TOTAL-LINE.
+000960     02  FILLER              PIC X(19) VALUE "Overall headcount:".
+000970     02  WS-GT-COUNT         PIC ZZZZ9.
+000980 PROCEDURE DIVISION.
+000990 0000-MAINLINE.
+001000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001010     SORT SortWorkFile
+001020         ON ASCENDING KEY SortCourseCode
+001030         INPUT PROCEDURE 2000-RELEASE-STUDENTS THRU 2000-EXIT
+001040         OUTPUT PROCEDURE 3000-PRODUCE-REPORT THRU 3000-EXIT
+001050     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001060     STOP RUN.
+001070*-----------------------------------------------------------------
+001080 1000-INITIALIZE.
+001090     OPEN OUTPUT ReportFile.
+001100 1000-EXIT.
+001110     EXIT.
+001120*-----------------------------------------------------------------
+001130 2000-RELEASE-STUDENTS.
+001140     OPEN INPUT StudentFile
+001141     IF WS-FILE-STATUS = "35"
+001142         OPEN OUTPUT StudentFile
+001143         CLOSE StudentFile
+001144         OPEN INPUT StudentFile
+001145     END-IF
+001150     PERFORM 2100-READ-STUDENT THRU 2100-EXIT
+001160     PERFORM 2200-RELEASE-ENROLLMENTS THRU 2200-EXIT
+001170         UNTIL WS-END-OF-STUDENT
+001180     CLOSE StudentFile.
+001190 2000-EXIT.
+001200     EXIT.
+001210*-----------------------------------------------------------------
+001220 2100-READ-STUDENT.
+001230     READ StudentFile
+001240         AT END
+001250             SET WS-END-OF-STUDENT TO TRUE
+001260     END-READ
+001262     IF NOT WS-END-OF-STUDENT
+001264         ADD 1 TO WS-STUDENT-COUNT
+001266     END-IF.
+001270 2100-EXIT.
+001280     EXIT.
+001290*-----------------------------------------------------------------
+001300 2200-RELEASE-ENROLLMENTS.
+001310     PERFORM 2300-RELEASE-ONE THRU 2300-EXIT
+001320         VARYING EnrollIdx FROM 1 BY 1
+001330         UNTIL EnrollIdx > EnrollCount
+001340     PERFORM 2100-READ-STUDENT THRU 2100-EXIT.
+001350 2200-EXIT.
+001360     EXIT.
+001370*-----------------------------------------------------------------
+001380 2300-RELEASE-ONE.
+001390     MOVE StudentId              TO SortStudentId
+001400     MOVE Surname                TO SortSurname
+001410     MOVE Initials               TO SortInitials
+001420     MOVE YOBirth                TO SortYOBirth
+001430     MOVE MOBirth                TO SortMOBirth
+001440     MOVE DOBirth                TO SortDOBirth
+001450     MOVE Gender                 TO SortGender
+001460     MOVE CourseCode(EnrollIdx)  TO SortCourseCode
+001470     RELEASE SortStudentDetails.
+001480 2300-EXIT.
+001490     EXIT.
+001500*-----------------------------------------------------------------
+001510 3000-PRODUCE-REPORT.
+001520     PERFORM 3100-RETURN-NEXT THRU 3100-EXIT
+001530     PERFORM 3200-PROCESS-RECORD THRU 3200-EXIT
+001540         UNTIL WS-END-OF-SORT
+001550     PERFORM 3900-FINISH-REPORT THRU 3900-EXIT.
+001560 3000-EXIT.
+001570     EXIT.
+001580*-----------------------------------------------------------------
+001590 3100-RETURN-NEXT.
+001600     RETURN SortWorkFile
+001610         AT END
+001620             SET WS-END-OF-SORT TO TRUE
+001630     END-RETURN.
+001640 3100-EXIT.
+001650     EXIT.
+001660*-----------------------------------------------------------------
+001670 3200-PROCESS-RECORD.
+001680     IF SortCourseCode NOT = WS-PREV-COURSE
+001690         IF WS-PREV-COURSE NOT = LOW-VALUES
+001700             PERFORM 3400-COURSE-TOTAL THRU 3400-EXIT
+001710         END-IF
+001720         MOVE SortCourseCode TO WS-PREV-COURSE
+001730         MOVE 0 TO WS-COURSE-COUNT
+001740         PERFORM 3300-NEW-PAGE THRU 3300-EXIT
+001750     END-IF
+001760     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001770         PERFORM 3300-NEW-PAGE THRU 3300-EXIT
+001780     END-IF
+001790     PERFORM 3500-PRINT-DETAIL THRU 3500-EXIT
+001800     ADD 1 TO WS-COURSE-COUNT
+001820     PERFORM 3100-RETURN-NEXT THRU 3100-EXIT.
+001830 3200-EXIT.
+001840     EXIT.
+001850*-----------------------------------------------------------------
+001860 3300-NEW-PAGE.
+001870     ADD 1 TO WS-PAGE-NO
+001880     MOVE WS-PAGE-NO TO WS-H1-PAGE-NO
+001890     MOVE SPACES TO PrintLine
+001900     WRITE PrintLine AFTER ADVANCING PAGE
+001910     MOVE WS-HEADING-1 TO PrintLine
+001920     WRITE PrintLine
+001930     MOVE WS-PREV-COURSE TO WS-H2-COURSE
+001940     MOVE WS-HEADING-2 TO PrintLine
+001950     WRITE PrintLine AFTER ADVANCING 2 LINES
+001960     MOVE WS-HEADING-3 TO PrintLine
+001970     WRITE PrintLine AFTER ADVANCING 2 LINES
+001980     MOVE 5 TO WS-LINE-COUNT.
+001990 3300-EXIT.
+002000     EXIT.
+002010*-----------------------------------------------------------------
+002020 3400-COURSE-TOTAL.
+002030     MOVE WS-PREV-COURSE TO WS-CT-COURSE
+002040     MOVE WS-COURSE-COUNT TO WS-CT-COUNT
+002050     MOVE WS-COURSE-TOTAL-LINE TO PrintLine
+002060     WRITE PrintLine AFTER ADVANCING 2 LINES
+002070     ADD 3 TO WS-LINE-COUNT.
+002080 3400-EXIT.
+002090     EXIT.
+002100*-----------------------------------------------------------------
+002110 3500-PRINT-DETAIL.
+002120     MOVE SortSurname TO WS-D-SURNAME
+002130     MOVE SortInitials TO WS-D-INITIALS
+002140     PERFORM 3510-EDIT-DOB THRU 3510-EXIT
+002150     MOVE WS-EDIT-DATE TO WS-D-DOB
+002160     MOVE SortGender TO WS-D-GENDER
+002170     MOVE WS-DETAIL-LINE TO PrintLine
+002180     WRITE PrintLine AFTER ADVANCING 1 LINE
+002190     ADD 1 TO WS-LINE-COUNT.
+002200 3500-EXIT.
+002210     EXIT.
+002220*-----------------------------------------------------------------
+002230 3510-EDIT-DOB.
+002240     MOVE SPACES TO WS-EDIT-DATE
+002250     MOVE SortYOBirth TO WS-EDIT-DATE(1:4)
+002260     MOVE "-" TO WS-EDIT-DATE(5:1)
+002270     MOVE SortMOBirth TO WS-EDIT-DATE(6:2)
+002280     MOVE "-" TO WS-EDIT-DATE(8:1)
+002290     MOVE SortDOBirth TO WS-EDIT-DATE(9:2).
+002300 3510-EXIT.
+002310     EXIT.
+002320*-----------------------------------------------------------------
+002330 3900-FINISH-REPORT.
+002340     IF WS-PREV-COURSE NOT = LOW-VALUES
+002350         PERFORM 3400-COURSE-TOTAL THRU 3400-EXIT
+002360     END-IF
+002370     MOVE WS-STUDENT-COUNT TO WS-GT-COUNT
+002380     MOVE WS-GRAND-TOTAL-LINE TO PrintLine
+002390     WRITE PrintLine AFTER ADVANCING 3 LINES.
+002400 3900-EXIT.
+002410     EXIT.
+002420*-----------------------------------------------------------------
+002430 8000-TERMINATE.
+002440     CLOSE ReportFile.
+002450 8000-EXIT.
+002460     EXIT.
+002470*-----------------------------------------------------------------
+002480 END PROGRAM STUDRPT.

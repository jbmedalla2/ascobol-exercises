@@ -1,50 +1,413 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-		         ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD StudentFile.
-       01 StudentDetails.
-        02  StudentId       PIC 9(7).
-        02  StudentName.
-         03 Surname      PIC X(8).
-         03 Initials     PIC XX.
-        02  DateOfBirth.
-         03 YOBirth      PIC 9(4).
-         03 MOBirth      PIC 9(2).
-         03 DOBirth      PIC 9(2).
-        02  CourseCode      PIC X(4).
-        02  Gender          PIC X.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-       Begin.
-           OPEN OUTPUT StudentFile
-           DISPLAY "Enter student details using template below."
-            "Enter no data to end."
-
-           PERFORM GetStudentDetails
-           PERFORM UNTIL StudentDetails = SPACES
-              WRITE StudentDetails
-              PERFORM GetStudentDetails
-           END-PERFORM
-           CLOSE StudentFile
-           STOP RUN.
-
-       GetStudentDetails.
-           DISPLAY "Enter - StudId, Surname, Initials, YOB, "
-            "MOB, DOB, Course, Gender"
-           DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
-           ACCEPT  StudentDetails.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* PROGRAM:     SEQWRITE
+000030* AUTHOR:      D. OKAFOR
+000040* INSTALLATION: REGISTRAR DATA PROCESSING
+000050* DATE-WRITTEN: 2024-02-11
+000060* DATE-COMPILED.
+000070* PURPOSE:     Maintains the student master file - Add, Change and
+000080*              Delete of student records keyed by Student Id.
+000090* TECTONICS:   cobc
+000100*-----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120*   DATE       INIT  DESCRIPTION
+000130*   2024-02-11  DJO  Original version - sequential add-only entry.
+000140*   2026-08-09  DJO  Added Begin-of-run prompt to open the master
+000150*                    file in append (EXTEND) mode so a restarted
+000160*                    session no longer truncates STUDENTS.DAT.
+000170*   2026-08-09  DJO  Added field-level validation of date-of-birth
+000180*                    and gender with re-prompt on bad entry.
+000190*   2026-08-09  DJO  Load existing Student Ids before entry starts
+000200*                    and reject a Student Id already on file.
+000210*   2026-08-09  DJO  Converted StudentFile to an indexed master
+000220*                    (STUDMAST.DAT) keyed on Student Id and added
+000230*                    Change and Delete functions alongside Add.
+000240*                    The append-mode prompt and in-memory Id table
+000250*                    are no longer needed: OPEN I-O on an indexed
+000260*                    file never truncates existing records, and a
+000270*                    duplicate Student Id is now caught natively
+000280*                    by WRITE ... INVALID KEY.
+000285*   2026-08-09  DJO  Added STUDENTS.LOG audit trail - operator Id
+000286*                    is captured once at Begin and an audit entry
+000287*                    is appended for every student successfully
+000288*                    added.
+000289*   2026-08-09  DJO  Replaced the single CourseCode field with a
+000290*                    table of up to six course enrollments per
+000291*                    student; entry now prompts for a course
+000292*                    count and then each individual course code.
+000294*   2026-08-09  DJO  Added validation of each entered CourseCode
+000295*                    against the COURSES.DAT reference file, with
+000296*                    unknown codes rejected and logged to a
+000297*                    session exceptions report (STUDEXCP.LST).
+000298*   2026-08-09  DJO  StudentDetails is now COPYed from STUDDTL
+000299*                    rather than kept inline, so SEQWRITE cannot
+000300*                    drift from the other programs that read
+000301*                    STUDMAST.DAT. Change now warns and keeps the
+000302*                    original Student Id if the operator retypes
+000303*                    a different one, instead of silently
+000304*                    discarding it.
+000304*   2026-08-09  DJO  Narrowed the AuditFile fallback open to a
+000304*                    status-35 check (file not yet present) to
+000304*                    match the pattern already used for
+000304*                    StudentFile/CourseFile, instead of falling
+000304*                    back to OPEN OUTPUT - which truncates
+000304*                    STUDENTS.LOG - on any non-zero status.
+000305******************************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID. SEQWRITE.
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT StudentFile ASSIGN TO "STUDMAST.DAT"
+000360            ORGANIZATION IS INDEXED
+000370            ACCESS MODE IS DYNAMIC
+000380            RECORD KEY IS StudentId
+000390            FILE STATUS IS WS-FILE-STATUS.
+000392     SELECT AuditFile ASSIGN TO "STUDENTS.LOG"
+000394            ORGANIZATION IS LINE SEQUENTIAL
+000396            FILE STATUS IS WS-AUDIT-STATUS.
+000397     SELECT CourseFile ASSIGN TO "COURSES.DAT"
+000398            ORGANIZATION IS INDEXED
+000399            ACCESS MODE IS DYNAMIC
+000400            RECORD KEY IS CC-CourseCode
+000401            FILE STATUS IS WS-COURSE-STATUS.
+000402     SELECT ExceptionFile ASSIGN TO "STUDEXCP.LST"
+000403            ORGANIZATION IS LINE SEQUENTIAL.
+000405 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  StudentFile
+000422         RECORD IS VARYING IN SIZE FROM 31 TO 51 CHARACTERS
+000424         DEPENDING ON EnrollCount.
+000430     COPY STUDDTL.
+000532 FD  AuditFile.
+000534 01  AuditRecord.
+000536     02  AuditDate       PIC 9(8).
+000538     02  FILLER          PIC X(1).
+000540     02  AuditTime       PIC 9(8).
+000542     02  FILLER          PIC X(1).
+000544     02  AuditOperator   PIC X(8).
+000546     02  FILLER          PIC X(1).
+000548     02  AuditStudentId  PIC 9(7).
+000549 FD  CourseFile.
+000550     COPY COURSECD.
+000551 FD  ExceptionFile.
+000552 01  ExceptionLine       PIC X(80).
+000554 WORKING-STORAGE SECTION.
+000555 01  WS-FILE-STATUS           PIC XX      VALUE SPACES.
+000556 01  WS-AUDIT-STATUS          PIC XX      VALUE SPACES.
+000557 01  WS-COURSE-STATUS         PIC XX      VALUE SPACES.
+000558 01  WS-OPERATOR-ID           PIC X(8)    VALUE SPACES.
+000559 01  WS-EXCEPTION-COUNT       PIC 9(5) COMP VALUE 0.
+000560 01  WS-FUNCTION-SW           PIC X       VALUE SPACE.
+000570     88  WS-FUNC-ADD                      VALUE "A".
+000580     88  WS-FUNC-CHANGE                   VALUE "C".
+000590     88  WS-FUNC-DELETE                   VALUE "D".
+000600     88  WS-FUNC-QUIT                     VALUE "Q".
+000610 01  WS-REPLY                 PIC X       VALUE SPACES.
+000620 01  WS-ENTRY-SW              PIC X       VALUE "N".
+000630     88  WS-ENTRY-VALID                   VALUE "Y".
+000640     88  WS-ENTRY-INVALID                 VALUE "N".
+000650 01  WS-ERROR-MSG             PIC X(40)   VALUE SPACES.
+000660 01  WS-SAVE-ID               PIC 9(7)    VALUE 0.
+000662 01  WS-CORE-ENTRY            VALUE LOW-VALUES.
+000664     02  CE-StudentId         PIC 9(7).
+000666     02  CE-Surname           PIC X(8).
+000668     02  CE-Initials          PIC XX.
+000670     02  CE-YOBirth           PIC 9(4).
+000672     02  CE-MOBirth           PIC 9(2).
+000674     02  CE-DOBirth           PIC 9(2).
+000676     02  CE-Gender            PIC X.
+000678 01  WS-COUNT-ENTRY           PIC 9       VALUE 0.
+000680 PROCEDURE DIVISION.
+000690 0000-MAINLINE.
+000700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000710     PERFORM 2000-GET-FUNCTION THRU 2000-EXIT
+000720     PERFORM 2900-PROCESS-AND-GET THRU 2900-EXIT
+000730         UNTIL WS-FUNC-QUIT
+000740     PERFORM 8000-TERMINATE THRU 8000-EXIT
+000750     STOP RUN.
+000760*-----------------------------------------------------------------
+000770 1000-INITIALIZE.
+000780     OPEN I-O StudentFile
+000790     IF WS-FILE-STATUS = "35"
+000800         OPEN OUTPUT StudentFile
+000810         CLOSE StudentFile
+000820         OPEN I-O StudentFile
+000830     END-IF
+000832     DISPLAY "Enter your operator Id: " WITH NO ADVANCING
+000834     ACCEPT WS-OPERATOR-ID
+000836     OPEN EXTEND AuditFile
+000838     IF WS-AUDIT-STATUS = "35"
+000840         OPEN OUTPUT AuditFile
+000842     END-IF
+000843     OPEN INPUT CourseFile
+000844     IF WS-COURSE-STATUS = "35"
+000845         DISPLAY "*** COURSES.DAT not found - "
+000846             "all course codes will be rejected."
+000847         OPEN OUTPUT CourseFile
+000848         CLOSE CourseFile
+000849         OPEN INPUT CourseFile
+000850     END-IF
+000851     OPEN OUTPUT ExceptionFile
+000852     MOVE "COURSE CODE EXCEPTIONS THIS SESSION" TO ExceptionLine
+000853     WRITE ExceptionLine
+000854     DISPLAY "Student master maintenance - STUDMAST.DAT".
+000860 1000-EXIT.
+000870     EXIT.
+000880*-----------------------------------------------------------------
+000890 2000-GET-FUNCTION.
+000900     DISPLAY "Function: A-Add, C-Change, D-Delete, Q-Quit "
+000910         WITH NO ADVANCING
+000920     ACCEPT WS-FUNCTION-SW
+000930     EVALUATE WS-FUNCTION-SW
+000940         WHEN "a"  MOVE "A" TO WS-FUNCTION-SW
+000950         WHEN "c"  MOVE "C" TO WS-FUNCTION-SW
+000960         WHEN "d"  MOVE "D" TO WS-FUNCTION-SW
+000970         WHEN "q"  MOVE "Q" TO WS-FUNCTION-SW
+000980     END-EVALUATE.
+000990 2000-EXIT.
+001000     EXIT.
+001010*-----------------------------------------------------------------
+001020 2900-PROCESS-AND-GET.
+001030     EVALUATE TRUE
+001040         WHEN WS-FUNC-ADD
+001050             PERFORM 3000-ADD-STUDENT THRU 3000-EXIT
+001060         WHEN WS-FUNC-CHANGE
+001070             PERFORM 4000-CHANGE-STUDENT THRU 4000-EXIT
+001080         WHEN WS-FUNC-DELETE
+001090             PERFORM 5000-DELETE-STUDENT THRU 5000-EXIT
+001100         WHEN WS-FUNC-QUIT
+001110             CONTINUE
+001120         WHEN OTHER
+001130             DISPLAY "*** Invalid function - enter A, C, D or Q."
+001140     END-EVALUATE
+001150     IF NOT WS-FUNC-QUIT
+001160         PERFORM 2000-GET-FUNCTION THRU 2000-EXIT
+001170     END-IF.
+001180 2900-EXIT.
+001190     EXIT.
+001200*-----------------------------------------------------------------
+001210 3000-ADD-STUDENT.
+001220     SET WS-ENTRY-INVALID TO TRUE
+001230     PERFORM 3100-PROMPT-AND-CHECK THRU 3100-EXIT
+001240         UNTIL WS-CORE-ENTRY = SPACES
+001250            OR WS-ENTRY-VALID
+001260     IF WS-CORE-ENTRY NOT = SPACES
+001270         WRITE StudentDetails
+001280             INVALID KEY
+001290                 DISPLAY "*** Student Id is already on file."
+001300             NOT INVALID KEY
+001310                 DISPLAY "Student added."
+001320                 PERFORM 3050-WRITE-AUDIT THRU 3050-EXIT
+001330         END-WRITE
+001340     END-IF.
+001350 3000-EXIT.
+001360     EXIT.
+001370*-----------------------------------------------------------------
+001380 3050-WRITE-AUDIT.
+001390     MOVE SPACES TO AuditRecord
+001400     ACCEPT AuditDate FROM DATE YYYYMMDD
+001410     ACCEPT AuditTime FROM TIME
+001420     MOVE WS-OPERATOR-ID TO AuditOperator
+001430     MOVE StudentId TO AuditStudentId
+001440     WRITE AuditRecord.
+001450 3050-EXIT.
+001460     EXIT.
+001470*-----------------------------------------------------------------
+001480 3100-PROMPT-AND-CHECK.
+001490     DISPLAY "Enter - StudId, Surname, Initials, YOB, "
+001500         "MOB, DOB, Gender"
+001510     DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDG"
+001520     ACCEPT WS-CORE-ENTRY
+001530     IF WS-CORE-ENTRY = SPACES
+001540         SET WS-ENTRY-VALID TO TRUE
+001550     ELSE
+001560         PERFORM 3200-VALIDATE-STUDENT THRU 3200-EXIT
+001570         IF WS-ENTRY-INVALID
+001580             DISPLAY "*** " WS-ERROR-MSG
+001590             DISPLAY "*** Please re-enter this student."
+001600         ELSE
+001610             PERFORM 3210-STORE-CORE-FIELDS THRU 3210-EXIT
+001620             PERFORM 3160-GET-ENROLLMENTS THRU 3160-EXIT
+001630         END-IF
+001640     END-IF.
+001650 3100-EXIT.
+001660     EXIT.
+001670*-----------------------------------------------------------------
+001680 3160-GET-ENROLLMENTS.
+001690     SET WS-ENTRY-INVALID TO TRUE
+001700     PERFORM 3170-PROMPT-COUNT THRU 3170-EXIT
+001710         UNTIL WS-ENTRY-VALID
+001720     PERFORM 3180-GET-COURSE-CODE THRU 3180-EXIT
+001730         VARYING EnrollIdx FROM 1 BY 1
+001740         UNTIL EnrollIdx > EnrollCount.
+001750 3160-EXIT.
+001760     EXIT.
+001770*-----------------------------------------------------------------
+001780 3170-PROMPT-COUNT.
+001790     DISPLAY "Enter number of courses enrolled (1-6): "
+001800         WITH NO ADVANCING
+001810     ACCEPT WS-COUNT-ENTRY
+001820     IF WS-COUNT-ENTRY NOT NUMERIC
+001830             OR WS-COUNT-ENTRY < 1 OR WS-COUNT-ENTRY > 6
+001840         DISPLAY "*** Number of courses must be 1-6."
+001850     ELSE
+001860         MOVE WS-COUNT-ENTRY TO EnrollCount
+001870         SET WS-ENTRY-VALID TO TRUE
+001880     END-IF.
+001890 3170-EXIT.
+001900     EXIT.
+001910*-----------------------------------------------------------------
+001920 3180-GET-COURSE-CODE.
+001921     SET WS-ENTRY-INVALID TO TRUE
+001922     PERFORM 3185-PROMPT-COURSE THRU 3185-EXIT
+001923         UNTIL WS-ENTRY-VALID.
+001950 3180-EXIT.
+001960     EXIT.
+001961*-----------------------------------------------------------------
+001962 3185-PROMPT-COURSE.
+001963     DISPLAY "  Course code " EnrollIdx ": " WITH NO ADVANCING
+001964     ACCEPT CourseCode(EnrollIdx)
+001965     MOVE CourseCode(EnrollIdx) TO CC-CourseCode
+001966     READ CourseFile
+001967         INVALID KEY
+001968             DISPLAY "*** Unknown course code - not on file."
+001969             PERFORM 3190-LOG-EXCEPTION THRU 3190-EXIT
+001970         NOT INVALID KEY
+001971             SET WS-ENTRY-VALID TO TRUE
+001972     END-READ.
+001973 3185-EXIT.
+001974     EXIT.
+001975*-----------------------------------------------------------------
+001976 3190-LOG-EXCEPTION.
+001977     MOVE SPACES TO ExceptionLine
+001978     STRING "Student "          DELIMITED BY SIZE
+001979            StudentId           DELIMITED BY SIZE
+001980            " rejected course code " DELIMITED BY SIZE
+001981            CourseCode(EnrollIdx) DELIMITED BY SIZE
+001982         INTO ExceptionLine
+001983     WRITE ExceptionLine
+001984     ADD 1 TO WS-EXCEPTION-COUNT.
+001985 3190-EXIT.
+001986     EXIT.
+001987*-----------------------------------------------------------------
+001988 3200-VALIDATE-STUDENT.
+001990     SET WS-ENTRY-VALID TO TRUE
+002000     EVALUATE TRUE
+002010       WHEN CE-StudentId NOT NUMERIC
+002020         SET WS-ENTRY-INVALID TO TRUE
+002030         MOVE "Student Id must be numeric." TO WS-ERROR-MSG
+002040       WHEN CE-YOBirth NOT NUMERIC
+002050            OR CE-YOBirth < 1900 OR CE-YOBirth > 2099
+002060         SET WS-ENTRY-INVALID TO TRUE
+002070         MOVE "Year of birth must be 1900-2099." TO WS-ERROR-MSG
+002080       WHEN CE-MOBirth NOT NUMERIC
+002090            OR CE-MOBirth < 1 OR CE-MOBirth > 12
+002100         SET WS-ENTRY-INVALID TO TRUE
+002110         MOVE "Month of birth must be 01-12." TO WS-ERROR-MSG
+002120       WHEN CE-DOBirth NOT NUMERIC
+002130            OR CE-DOBirth < 1 OR CE-DOBirth > 31
+002140         SET WS-ENTRY-INVALID TO TRUE
+002150         MOVE "Day of birth must be 01-31." TO WS-ERROR-MSG
+002160       WHEN CE-Gender NOT = "M" AND CE-Gender NOT = "F"
+002170         SET WS-ENTRY-INVALID TO TRUE
+002180         MOVE "Gender must be M or F." TO WS-ERROR-MSG
+002190     END-EVALUATE.
+002200 3200-EXIT.
+002210     EXIT.
+002220*-----------------------------------------------------------------
+002230 3210-STORE-CORE-FIELDS.
+002240     MOVE CE-StudentId  TO StudentId
+002250     MOVE CE-Surname    TO Surname
+002260     MOVE CE-Initials   TO Initials
+002270     MOVE CE-YOBirth    TO YOBirth
+002280     MOVE CE-MOBirth    TO MOBirth
+002290     MOVE CE-DOBirth    TO DOBirth
+002300     MOVE CE-Gender     TO Gender.
+002310 3210-EXIT.
+002320     EXIT.
+002330*-----------------------------------------------------------------
+002340 4000-CHANGE-STUDENT.
+002350     DISPLAY "Enter Student Id to change: " WITH NO ADVANCING
+002360     ACCEPT StudentId
+002370     READ StudentFile
+002380         INVALID KEY
+002390             DISPLAY "*** Student Id not found."
+002400         NOT INVALID KEY
+002410             MOVE StudentId TO WS-SAVE-ID
+002420             PERFORM 4100-DISPLAY-CURRENT THRU 4100-EXIT
+002430             SET WS-ENTRY-INVALID TO TRUE
+002440             PERFORM 3100-PROMPT-AND-CHECK THRU 3100-EXIT
+002450                 UNTIL WS-CORE-ENTRY = SPACES
+002460                    OR WS-ENTRY-VALID
+002470             IF WS-CORE-ENTRY NOT = SPACES
+002475                 IF StudentId NOT = WS-SAVE-ID
+002476                     DISPLAY "*** Student Id cannot be changed "
+002477                         "via Change - keeping original Id."
+002478                     MOVE WS-SAVE-ID TO StudentId
+002479                 END-IF
+002490                 REWRITE StudentDetails
+002500                     INVALID KEY
+002510                         DISPLAY "*** Unable to update record."
+002520                     NOT INVALID KEY
+002530                         DISPLAY "Student updated."
+002540                 END-REWRITE
+002550             ELSE
+002560                 DISPLAY "Change cancelled."
+002570             END-IF
+002580     END-READ.
+002590 4000-EXIT.
+002600     EXIT.
+002610*-----------------------------------------------------------------
+002620 4100-DISPLAY-CURRENT.
+002630     DISPLAY "Current - " StudentId " " Surname " " Initials
+002640         " " YOBirth "-" MOBirth "-" DOBirth " " Gender
+002650     PERFORM 4110-DISPLAY-COURSE THRU 4110-EXIT
+002660         VARYING EnrollIdx FROM 1 BY 1
+002670         UNTIL EnrollIdx > EnrollCount.
+002680 4100-EXIT.
+002690     EXIT.
+002700*-----------------------------------------------------------------
+002710 4110-DISPLAY-COURSE.
+002720     DISPLAY "  Enrolled - " CourseCode(EnrollIdx).
+002730 4110-EXIT.
+002740     EXIT.
+002750*-----------------------------------------------------------------
+002760 5000-DELETE-STUDENT.
+002770     DISPLAY "Enter Student Id to delete: " WITH NO ADVANCING
+002780     ACCEPT StudentId
+002790     READ StudentFile
+002800         INVALID KEY
+002810             DISPLAY "*** Student Id not found."
+002820         NOT INVALID KEY
+002830             PERFORM 5100-CONFIRM-DELETE THRU 5100-EXIT
+002840     END-READ.
+002850 5000-EXIT.
+002860     EXIT.
+002870*-----------------------------------------------------------------
+002880 5100-CONFIRM-DELETE.
+002890     DISPLAY "Delete " StudentId " " Surname "? (Y/N) "
+002900         WITH NO ADVANCING
+002910     ACCEPT WS-REPLY
+002920     IF WS-REPLY = "Y" OR WS-REPLY = "y"
+002930         DELETE StudentFile RECORD
+002940             INVALID KEY
+002950                 DISPLAY "*** Unable to delete record."
+002960             NOT INVALID KEY
+002970                 DISPLAY "Student deleted."
+002980         END-DELETE
+002990     ELSE
+003000         DISPLAY "Delete cancelled."
+003010     END-IF.
+003020 5100-EXIT.
+003030     EXIT.
+003040*-----------------------------------------------------------------
+003050 8000-TERMINATE.
+003060     CLOSE StudentFile
+003070     CLOSE AuditFile
+003072     CLOSE CourseFile
+003074     CLOSE ExceptionFile
+003076     DISPLAY "Course code exceptions logged: " WS-EXCEPTION-COUNT.
+003080 8000-EXIT.
+003090     EXIT.
+003100*-----------------------------------------------------------------
+003110 END PROGRAM SEQWRITE.

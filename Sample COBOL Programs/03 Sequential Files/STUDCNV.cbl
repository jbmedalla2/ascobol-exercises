@@ -0,0 +1,140 @@
+000010******************************************************************
+000020* PROGRAM:     STUDCNV
+000030* AUTHOR:      D. OKAFOR
+000040* INSTALLATION: REGISTRAR DATA PROCESSING
+000050* DATE-WRITTEN: 2026-08-09
+000060* DATE-COMPILED.
+000070* PURPOSE:     One-time conversion of a pre-multi-enrollment
+000080*              STUDMAST.DAT (the fixed 30-byte record, one
+000090*              CourseCode per student, written by earlier builds
+000100*              of SEQWRITE) into the current variable-length
+000110*              StudentDetails shape carrying an EnrollTable.
+000120*              Before running this program, rename the live
+000130*              STUDMAST.DAT to STUDMAST.OLD; STUDCNV reads
+000140*              STUDMAST.OLD and writes a fresh STUDMAST.DAT, with
+000150*              each old record's single CourseCode becoming the
+000160*              first (and only) entry in the new EnrollTable.
+000170*              Run once only, before putting this build into
+000180*              service over a master file written by a build
+000190*              that pre-dates multiple course enrollments.
+000200* TECTONICS:   cobc
+000210*-----------------------------------------------------------------
+000220* MODIFICATION HISTORY
+000230*   DATE       INIT  DESCRIPTION
+000240*   2026-08-09  DJO  Original version.
+000250******************************************************************
+000260 IDENTIFICATION DIVISION.
+000270 PROGRAM-ID. STUDCNV.
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT OldStudentFile ASSIGN TO "STUDMAST.OLD"
+000320            ORGANIZATION IS INDEXED
+000330            ACCESS MODE IS SEQUENTIAL
+000340            RECORD KEY IS OldStudentId
+000350            FILE STATUS IS WS-OLD-STATUS.
+000360     SELECT StudentFile ASSIGN TO "STUDMAST.DAT"
+000370            ORGANIZATION IS INDEXED
+000380            ACCESS MODE IS DYNAMIC
+000390            RECORD KEY IS StudentId
+000400            FILE STATUS IS WS-FILE-STATUS.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  OldStudentFile.
+000440 01  OldStudentDetails.
+000450     02  OldStudentId    PIC 9(7).
+000460     02  OldStudentName.
+000470         03  OldSurname  PIC X(8).
+000480         03  OldInitials PIC XX.
+000490     02  OldDateOfBirth.
+000500         03  OldYOBirth  PIC 9(4).
+000510         03  OldMOBirth  PIC 9(2).
+000520         03  OldDOBirth  PIC 9(2).
+000530     02  OldCourseCode   PIC X(4).
+000540     02  OldGender       PIC X.
+000550 FD  StudentFile
+000560         RECORD IS VARYING IN SIZE FROM 31 TO 51 CHARACTERS
+000570         DEPENDING ON EnrollCount.
+000580     COPY STUDDTL.
+000590 WORKING-STORAGE SECTION.
+000600 01  WS-OLD-STATUS            PIC XX      VALUE SPACES.
+000605 01  WS-OLD-OPEN-SW           PIC X       VALUE "N".
+000606     88  WS-OLD-IS-OPEN                   VALUE "Y".
+000610 01  WS-FILE-STATUS           PIC XX      VALUE SPACES.
+000620 01  WS-OLD-EOF-SW            PIC X       VALUE "N".
+000630     88  WS-END-OF-OLD                    VALUE "Y".
+000640 01  WS-CONVERTED-COUNT       PIC 9(5) COMP VALUE 0.
+000650 01  WS-SKIPPED-COUNT         PIC 9(5) COMP VALUE 0.
+000660 PROCEDURE DIVISION.
+000670 0000-MAINLINE.
+000680     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000690     PERFORM 2000-READ-OLD THRU 2000-EXIT
+000700     PERFORM 3000-CONVERT-STUDENT THRU 3000-EXIT
+000710         UNTIL WS-END-OF-OLD
+000720     PERFORM 8000-TERMINATE THRU 8000-EXIT
+000730     STOP RUN.
+000740*-----------------------------------------------------------------
+000750 1000-INITIALIZE.
+000760     OPEN INPUT OldStudentFile
+000770     IF WS-OLD-STATUS = "35"
+000780         DISPLAY "*** STUDMAST.OLD not found - nothing to do."
+000790         DISPLAY "*** Rename the pre-conversion STUDMAST.DAT to "
+000800             "STUDMAST.OLD and rerun."
+000810         SET WS-END-OF-OLD TO TRUE
+000815     ELSE
+000816         SET WS-OLD-IS-OPEN TO TRUE
+000817     END-IF
+000830     OPEN I-O StudentFile
+000840     IF WS-FILE-STATUS = "35"
+000850         OPEN OUTPUT StudentFile
+000860         CLOSE StudentFile
+000870         OPEN I-O StudentFile
+000880     END-IF
+000890     DISPLAY "Student master conversion - STUDMAST.OLD to "
+000900         "STUDMAST.DAT".
+000910 1000-EXIT.
+000920     EXIT.
+000930*-----------------------------------------------------------------
+000940 2000-READ-OLD.
+000950     IF NOT WS-END-OF-OLD
+000960         READ OldStudentFile
+000970             AT END
+000980                 SET WS-END-OF-OLD TO TRUE
+000990         END-READ
+001000     END-IF.
+001010 2000-EXIT.
+001020     EXIT.
+001030*-----------------------------------------------------------------
+001040 3000-CONVERT-STUDENT.
+001050     MOVE OldStudentId    TO StudentId
+001060     MOVE OldSurname      TO Surname
+001070     MOVE OldInitials     TO Initials
+001080     MOVE OldYOBirth      TO YOBirth
+001090     MOVE OldMOBirth      TO MOBirth
+001100     MOVE OldDOBirth      TO DOBirth
+001110     MOVE OldGender       TO Gender
+001120     MOVE 1               TO EnrollCount
+001130     MOVE OldCourseCode   TO CourseCode(1)
+001140     WRITE StudentDetails
+001150         INVALID KEY
+001160             DISPLAY "*** Student " OldStudentId
+001170                 " already on STUDMAST.DAT - skipped."
+001180             ADD 1 TO WS-SKIPPED-COUNT
+001190         NOT INVALID KEY
+001200             ADD 1 TO WS-CONVERTED-COUNT
+001210     END-WRITE
+001220     PERFORM 2000-READ-OLD THRU 2000-EXIT.
+001230 3000-EXIT.
+001240     EXIT.
+001250*-----------------------------------------------------------------
+001260 8000-TERMINATE.
+001265     IF WS-OLD-IS-OPEN
+001266         CLOSE OldStudentFile
+001267     END-IF
+001280     CLOSE StudentFile
+001290     DISPLAY "Records converted: " WS-CONVERTED-COUNT
+001300     DISPLAY "Records skipped:   " WS-SKIPPED-COUNT.
+001310 8000-EXIT.
+001320     EXIT.
+001330*-----------------------------------------------------------------
+001340 END PROGRAM STUDCNV.
